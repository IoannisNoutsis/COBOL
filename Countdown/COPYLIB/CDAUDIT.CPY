@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    CDAUDIT - COUNTDOWN AUDIT TRAIL RECORD                      *
+000300*    ONE RECORD PER TICK (TYPE 'T') PLUS ONE SUMMARY RECORD      *
+000400*    (TYPE 'S') WRITTEN AT END OF RUN.  WRITTEN TO AUDIT-OUT.    *
+000500******************************************************************
+000600 01  CD-AUDIT-RECORD.
+000700     05  CD-AUDIT-TYPE               PIC X(01).
+000800         88  CD-AUDIT-IS-TICK                VALUE 'T'.
+000900         88  CD-AUDIT-IS-SUMMARY             VALUE 'S'.
+001000     05  CD-AUDIT-JOB-NAME           PIC X(08).
+001100     05  CD-AUDIT-COUNTER            PIC 9(05).
+001200     05  CD-AUDIT-TIMESTAMP          PIC X(17).
+001300     05  CD-AUDIT-START-VALUE        PIC 9(05).
+001400     05  CD-AUDIT-END-TIMESTAMP      PIC X(17).
+001500     05  CD-AUDIT-ELAPSED-SECS       PIC 9(07).
+001600     05  FILLER                      PIC X(15).
