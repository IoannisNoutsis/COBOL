@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    CDREADY - DOWNSTREAM READY-FLAG RECORD                      *
+000300*    WRITTEN ONCE, WHEN A COUNTDOWN GATE REACHES ZERO, SO A      *
+000400*    FOLLOWING JCL STEP CAN CHECK THE DATASET EXISTS/HAS DATA.   *
+000500******************************************************************
+000600 01  CD-READY-RECORD.
+000700     05  CD-READY-FLAG               PIC X(01).
+000800         88  CD-READY-IS-SET                 VALUE 'Y'.
+000900     05  CD-READY-JOB-NAME           PIC X(08).
+001000     05  CD-READY-TIMESTAMP          PIC X(17).
+001100     05  FILLER                      PIC X(45).
