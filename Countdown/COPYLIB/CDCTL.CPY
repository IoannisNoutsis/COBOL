@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*    CDCTL - NIGHTLY GATE CONTROL-FILE RECORD                    *
+000300*    ONE ENTRY PER GATED BATCH STEP IN THE OVERNIGHT CYCLE.      *
+000400*    READ BY THE BATCH-DRIVER MODE OF COUNTDOWN (PARM='B').      *
+000500******************************************************************
+000600 01  CD-CONTROL-RECORD.
+000700     05  CD-CTL-JOB-NAME             PIC X(08).
+000800     05  CD-CTL-COUNT-LEN            PIC 9(05).
+000900     05  FILLER                      PIC X(67).
