@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    CDCHKPT - COUNTDOWN CHECKPOINT/RESTART RECORD               *
+000300*    REWRITTEN ON EVERY TICK SO A RERUN AFTER AN ABEND CAN       *
+000400*    RESUME FROM THE LAST COUNTER VALUE INSTEAD OF THE TOP.      *
+000500******************************************************************
+000600 01  CD-CHECKPOINT-RECORD.
+000700     05  CD-CHKPT-MODE               PIC X(01).
+000800     05  CD-CHKPT-START-VALUE        PIC 9(05).
+000900     05  CD-CHKPT-COUNTER            PIC 9(05).
+000950     05  CD-CHKPT-START-DATE         PIC 9(08).
+000960     05  CD-CHKPT-START-TIME         PIC 9(08).
+001000     05  FILLER                      PIC X(44).
