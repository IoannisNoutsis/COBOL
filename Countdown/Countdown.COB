@@ -1,49 +1,884 @@
+000100**********************************************************************************
+000200*     Author:      GIANNIS NOUTSIS                                               *
+000300*     Date:        2/1/2020                                                      *
+000400*     Purpose:     GitHub Repository                                             *
+000500*     This program is a simple countdown.                                        *
+000600*                                                                                *
+000700*     MODIFICATION HISTORY                                                       *
+000800*     ----------------------------------------------------------------------     *
+000900*     DATE         INIT   DESCRIPTION                                            *
+001000*     08/08/2026   GN     PARM-DRIVEN START VALUE, REPLACING THE HARDCODED       *
+001100*                         WS-COUNTER VALUE 10 SO ONE LOAD MODULE COVERS EVERY     *
+001200*                         GATE LENGTH OPERATIONS NEEDS.                          *
+001300*     08/08/2026   GN     AUDIT TRAIL (CDAUDIT) WRITTEN TO AUDIT-OUT FOR EVERY    *
+001400*                         TICK, PLUS A READY-FLAG DATASET (CDREADY) WRITTEN       *
+001500*                         WHEN THE GATE REACHES ZERO FOR DOWNSTREAM COND CHECKS.  *
+001600*     08/08/2026   GN     INTERMEDIATE THRESHOLD WARNINGS, COUNT-UP ELAPSED-      *
+001700*                         TIMER MODE, END-OF-RUN SUMMARY, PARM VALIDATION,        *
+001800*                         CHECKPOINT/RESTART SUPPORT, A CONTROL-FILE-DRIVEN       *
+001900*                         MULTI-GATE BATCH-DRIVER MODE, AND REAL ONE-SECOND       *
+002000*                         WALL-CLOCK PACING BETWEEN TICKS.                        *
+002100**********************************************************************************
 
-      **********************************************************************************
-      *     Author:      GIANNIS NOUTSIS                                               *
-      *     Date:        2/1/2020                                                      *
-      *     Purpose:     GitHub Repository                                             *
-      *     This program is a simple countdown.                                        *
-      **********************************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. COUNTDOWN.
+002500 AUTHOR. GIANNIS NOUTSIS.
+002600 INSTALLATION. OPERATIONS BATCH UTILITIES.
+002700 DATE-WRITTEN. 02/01/2020.
+002800 DATE-COMPILED.
 
+003000******************************************************************
+003100*    PARM / SYSIN FORMAT                                        *
+003200*    -------------------------------------------------------    *
+003300*    POSITION 1     MODE CHAR - OPTIONAL                        *
+003400*                      D = COUNT DOWN (DEFAULT IF OMITTED)      *
+003500*                      U = COUNT UP (ELAPSED TIMER)             *
+003600*                      B = BATCH-DRIVER (READS CTLFILE)         *
+003700*    NEXT 5 BYTES   START VALUE, ZERO-PADDED NUMERIC, 5 DIGITS   *
+003800*                      (IGNORED AND MAY BE OMITTED FOR MODE B)  *
+003810*    NEXT BYTE      OPTIONAL 'F' - FORCE A FRESH START, EVEN IF  *
+003820*                      A CHECKPOINT EXISTS FOR THIS MODE/START   *
+003830*                      VALUE. THE STALE CHECKPOINT IS CLEARED    *
+003840*                      RATHER THAN RESUMED FROM.                 *
+003850*    NEXT 5 BYTES   OPTIONAL OVERRIDE FOR WARNING THRESHOLD 1    *
+003860*                      (DEFAULT 5). ZERO OR NON-NUMERIC LEAVES   *
+003870*                      THE DEFAULT IN EFFECT.                    *
+003880*    NEXT 5 BYTES   OPTIONAL OVERRIDE FOR WARNING THRESHOLD 2    *
+003890*                      (DEFAULT 1). ZERO OR NON-NUMERIC LEAVES   *
+003895*                      THE DEFAULT IN EFFECT.                    *
+003900*    IF THE MODE CHAR IS OMITTED, THE START VALUE OCCUPIES       *
+003910*    POSITIONS 1-5 INSTEAD OF 2-6, AND THE 'F' FLAG AND          *
+003920*    THRESHOLD OVERRIDES EACH SHIFT ONE BYTE EARLIER TO MATCH -  *
+003930*    MODE DEFAULTS TO D.                                        *
+004100*    EXAMPLES:   "00030"          COUNT DOWN FROM 30             *
+004200*                "U00300"        COUNT UP TO 300 ELAPSED SECS    *
+004210*                "00030F"        FORCE A FRESH COUNT DOWN FROM   *
+004220*                                  30, IGNORING ANY CHECKPOINT   *
+004230*                "D00030000010"  COUNT DOWN FROM 30, WARN AT     *
+004240*                                  10 INSTEAD OF THE DEFAULT 5,   *
+004250*                                  VIA AN EXPLICIT BLANK 'F'      *
+004260*                                  BYTE FOLLOWED BY THE 5-DIGIT   *
+004270*                                  THRESHOLD-1 OVERRIDE           *
+004300*                "B"             RUN THE NIGHTLY GATE LIST IN   *
+004310*                                  CTLFILE                       *
+004400******************************************************************
 
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
 
+004900     SELECT SYSIN-CARD-FILE ASSIGN TO SYSIN
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-SYSIN-STATUS.
 
+005200     SELECT AUDIT-OUT ASSIGN TO AUDITOUT
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-AUDIT-STATUS.
 
+005500     SELECT READY-OUT ASSIGN TO READYOUT
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-READY-STATUS.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COUNTDOWN.
+005800     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-CHKPT-STATUS.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
+006100     SELECT CONTROL-FILE ASSIGN TO CTLFILE
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-CTL-STATUS.
 
-       DATA DIVISION.
-       FILE SECTION.
+006500 DATA DIVISION.
+006600 FILE SECTION.
 
-       WORKING-STORAGE SECTION.
+006700 FD  SYSIN-CARD-FILE.
+006900 01  SYSIN-CARD-RECORD               PIC X(80).
 
-       01  WS-COUNTDOWN.
-           05  WS-COUNTER        PIC 9(3) VALUE 10.
-           05  WS-DISPLAY-COUNTER PIC ZZ9.
+007000 FD  AUDIT-OUT.
+007200     COPY CDAUDIT.
 
-       PROCEDURE DIVISION.
-       0100-START.
-            PERFORM 0200-PRINT 10 TIMES.
-            PERFORM 0300-STOP-RUN.
+007300 FD  READY-OUT.
+007500     COPY CDREADY.
 
+007600 FD  CHECKPOINT-FILE.
+007800     COPY CDCHKPT.
 
+007900 FD  CONTROL-FILE.
+008100     COPY CDCTL.
 
-       0200-PRINT.
-            MOVE WS-COUNTER TO WS-DISPLAY-COUNTER.
-            DISPLAY WS-DISPLAY-COUNTER.
-            SUBTRACT 1 FROM WS-COUNTER.
-            IF WS-COUNTER = 0 THEN
-               DISPLAY "Good job you can really count!"
-            END-IF.
+008300 WORKING-STORAGE SECTION.
 
-       0300-STOP-RUN.
+008400******************************************************************
+008500*    FILE STATUS FIELDS                                         *
+008600******************************************************************
+008700 01  WS-FILE-STATUS-FIELDS.
+008800     05  WS-SYSIN-STATUS             PIC X(02) VALUE "00".
+008900     05  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+009000     05  WS-READY-STATUS             PIC X(02) VALUE "00".
+009100     05  WS-CHKPT-STATUS             PIC X(02) VALUE "00".
+009200     05  WS-CTL-STATUS               PIC X(02) VALUE "00".
 
-           STOP RUN.
+009300******************************************************************
+009400*    PROGRAM SWITCHES                                           *
+009500******************************************************************
+009600 01  WS-PROGRAM-SWITCHES.
+009700     05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+009800         88  END-OF-CONTROL-FILE             VALUE 'Y'.
+009900     05  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+010000         88  PARM-IS-VALID                    VALUE 'Y'.
+010100         88  PARM-IS-INVALID                  VALUE 'N'.
+010200     05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+010300         88  RESTART-WAS-FOUND                VALUE 'Y'.
+010350     05  WS-FORCE-SWITCH             PIC X(01) VALUE 'N'.
+010360         88  FORCE-FRESH-START                VALUE 'Y'.
+010370     05  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+010380         88  AUDIT-OUT-IS-OPEN                VALUE 'Y'.
+010400     05  WS-THRESHOLD-1-SWITCH       PIC X(01) VALUE 'N'.
+010500         88  THRESHOLD-1-ALREADY-FIRED        VALUE 'Y'.
+010600     05  WS-THRESHOLD-2-SWITCH       PIC X(01) VALUE 'N'.
+010700         88  THRESHOLD-2-ALREADY-FIRED        VALUE 'Y'.
 
-          END PROGRAM COUNTDOWN.
+010800******************************************************************
+010900*    RUN MODE                                                   *
+011000******************************************************************
+011100 01  WS-MODE-FIELDS.
+011200     05  WS-RUN-MODE                 PIC X(01) VALUE 'D'.
+011300         88  COUNTDOWN-MODE                   VALUE 'D'.
+011400         88  COUNT-UP-MODE                    VALUE 'U'.
+011500         88  BATCH-DRIVER-MODE                VALUE 'B'.
+
+011600******************************************************************
+011700*    WARNING THRESHOLDS - COUNTER VALUES THAT RAISE AN ADVANCE   *
+011800*    WARNING BEFORE THE GATE CLOSES                              *
+011900******************************************************************
+012000 01  WS-THRESHOLD-VALUES.
+012100     05  WS-THRESHOLD-1              PIC 9(05) VALUE 5.
+012200     05  WS-THRESHOLD-2              PIC 9(05) VALUE 1.
+
+012300******************************************************************
+012400*    RETURN CODE                                                *
+012500******************************************************************
+012600 77  WS-RETURN-CODE                  PIC 9(03) VALUE ZERO.
+012650 77  WS-RC-CANDIDATE                 PIC 9(03) VALUE ZERO.
+
+012700******************************************************************
+012800*    PARM-RELATED FIELDS                                        *
+012900******************************************************************
+013000 01  WS-PARM-FIELDS.
+013100     05  WS-PARM-DATA                PIC X(80).
+013200     05  WS-PARM-MODE-CHAR           PIC X(01).
+013300     05  WS-PARM-VALUE-X             PIC X(05).
+013400     05  WS-PARM-VALUE-N             PIC 9(05).
+013410     05  WS-PARM-THRESHOLD-1-X       PIC X(05).
+013420     05  WS-PARM-THRESHOLD-2-X       PIC X(05).
+
+013430******************************************************************
+013440*    PARM FIELD POSITIONS - SHIFT BY ONE BYTE DEPENDING ON        *
+013450*    WHETHER THE OPTIONAL MODE CHAR IN POSITION 1 IS PRESENT      *
+013460******************************************************************
+013470 01  WS-PARM-POSITIONS.
+013480     05  WS-PARM-POS-F               PIC 9(02) VALUE 7.
+013490     05  WS-PARM-POS-TH1             PIC 9(02) VALUE 8.
+013495     05  WS-PARM-POS-TH2             PIC 9(02) VALUE 13.
+
+013500******************************************************************
+013600*    COUNTDOWN / COUNT-UP WORKING FIELDS                        *
+013700******************************************************************
+013800 01  WS-COUNTDOWN.
+013900     05  WS-START-VALUE              PIC 9(05) VALUE ZERO.
+014000     05  WS-COUNTER                  PIC 9(05) VALUE ZERO.
+014100     05  WS-DISPLAY-COUNTER          PIC ZZZZ9.
+014200     05  WS-ELAPSED-COUNTER          PIC 9(05) VALUE ZERO.
+014300     05  WS-DISPLAY-ELAPSED          PIC ZZZZ9.
+
+014400******************************************************************
+014500*    CURRENT JOB NAME (SET FROM CTLFILE IN BATCH-DRIVER MODE)    *
+014600******************************************************************
+014700 01  WS-CONTROL-FIELDS.
+014800     05  WS-JOB-NAME                 PIC X(08) VALUE SPACES.
+
+014900******************************************************************
+015000*    DATE / TIME / TIMESTAMP WORKING FIELDS                     *
+015100******************************************************************
+015200 01  WS-TIME-FIELDS.
+015300     05  WS-RUN-START-DATE           PIC 9(08) VALUE ZERO.
+015400     05  WS-RUN-START-TIME           PIC 9(08) VALUE ZERO.
+015500     05  WS-RUN-END-DATE             PIC 9(08) VALUE ZERO.
+015600     05  WS-RUN-END-TIME             PIC 9(08) VALUE ZERO.
+015700     05  WS-TICK-DATE                PIC 9(08) VALUE ZERO.
+015800     05  WS-TICK-TIME                PIC 9(08) VALUE ZERO.
+015900     05  WS-TIMESTAMP                PIC X(17) VALUE SPACES.
+016000     05  WS-START-TIMESTAMP          PIC X(17) VALUE SPACES.
+016100     05  WS-END-TIMESTAMP            PIC X(17) VALUE SPACES.
+016200     05  WS-ELAPSED-SECONDS          PIC 9(07) VALUE ZERO.
+016300     05  WS-START-SECS-OF-DAY        PIC 9(08) VALUE ZERO.
+016400     05  WS-END-SECS-OF-DAY          PIC 9(08) VALUE ZERO.
+016420     05  WS-START-DAY-NUM            PIC S9(08) VALUE ZERO.
+016440     05  WS-END-DAY-NUM              PIC S9(08) VALUE ZERO.
+
+016500 01  WS-TICK-TIME-HOLDER             PIC 9(08) VALUE ZERO.
+016600 01  WS-TIME-BREAKDOWN REDEFINES WS-TICK-TIME-HOLDER.
+016700     05  WS-TB-HH                    PIC 9(02).
+016800     05  WS-TB-MM                    PIC 9(02).
+016900     05  WS-TB-SS                    PIC 9(02).
+017000     05  WS-TB-CC                    PIC 9(02).
+
+017100******************************************************************
+017200*    WALL-CLOCK PACING                                          *
+017300******************************************************************
+017400 77  WS-ONE-SECOND                   PIC 9(09) COMP-5 VALUE 1.
+
+017600 PROCEDURE DIVISION.
+
+017700******************************************************************
+017800*    0000-MAINLINE                                              *
+017900*    OVERALL CONTROL FLOW FOR THE PROGRAM.                      *
+018000******************************************************************
+018100 0000-MAINLINE.
+018200     PERFORM 0100-START THRU 0100-START-EXIT.
+018300     IF PARM-IS-VALID
+018400         EVALUATE TRUE
+018500         WHEN BATCH-DRIVER-MODE
+018600             PERFORM 0500-BATCH-DRIVER
+018650                 THRU 0500-BATCH-DRIVER-EXIT
+018700         WHEN COUNT-UP-MODE
+018800             PERFORM 0400-COUNT-UP-MODE
+018850                 THRU 0400-COUNT-UP-MODE-EXIT
+018900         WHEN OTHER
+019000             PERFORM 0200-PRINT THRU 0200-PRINT-EXIT
+019100                 WS-COUNTER TIMES
+019200         END-EVALUATE
+019300     END-IF.
+019400     PERFORM 0300-STOP-RUN THRU 0300-STOP-RUN-EXIT.
+019500 0000-MAINLINE-EXIT.
+019600     EXIT.
+
+019800******************************************************************
+019900*    0100-START                                                 *
+020000*    FETCH AND VALIDATE THE PARM, CHECK FOR A CHECKPOINT TO      *
+020100*    RESTART FROM, THEN OPEN THE AUDIT FILE - THE RESTART CHECK  *
+020150*    MUST RUN FIRST SO 0130-OPEN-FILES KNOWS WHETHER TO EXTEND   *
+020160*    THE AUDIT TRAIL OR START A FRESH ONE. A RESTARTED RUN KEEPS  *
+020170*    THE ORIGINAL RUN'S START DATE/TIME (RESTORED INTO           *
+020180*    WS-RUN-START-DATE/TIME BY 0140-CHECK-RESTART) INSTEAD OF    *
+020190*    OVERWRITING IT WITH THE RESTART'S OWN CLOCK TIME, SO THE    *
+020195*    END-OF-RUN SUMMARY REFLECTS THE TRUE SPAN OF THE GATE.      *
+020200******************************************************************
+020300 0100-START.
+020400     PERFORM 0110-GET-PARM THRU 0110-GET-PARM-EXIT.
+020500     PERFORM 0120-VALIDATE-PARM THRU 0120-VALIDATE-PARM-EXIT.
+020600     IF PARM-IS-INVALID
+020700         GO TO 0100-START-EXIT
+020800     END-IF.
+020900     PERFORM 0140-CHECK-RESTART THRU 0140-CHECK-RESTART-EXIT.
+021000     PERFORM 0130-OPEN-FILES THRU 0130-OPEN-FILES-EXIT.
+021050     IF NOT RESTART-WAS-FOUND
+021100         ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+021200         ACCEPT WS-RUN-START-TIME FROM TIME
+021250     END-IF.
+021300     MOVE WS-RUN-START-DATE TO WS-TICK-DATE.
+021400     MOVE WS-RUN-START-TIME TO WS-TICK-TIME.
+021500     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+021600     MOVE WS-TIMESTAMP TO WS-START-TIMESTAMP.
+021700 0100-START-EXIT.
+021800     EXIT.
+
+022000******************************************************************
+022100*    0110-GET-PARM                                              *
+022200*    PICK UP THE START PARAMETER FROM THE EXEC CARD PARM=, OR    *
+022300*    FROM A SYSIN CARD WHEN NO PARM WAS PASSED.                 *
+022400******************************************************************
+022500 0110-GET-PARM.
+022600     MOVE SPACES TO WS-PARM-DATA.
+022700     ACCEPT WS-PARM-DATA FROM COMMAND-LINE.
+022800     IF WS-PARM-DATA = SPACES
+022900         PERFORM 0115-GET-PARM-FROM-SYSIN
+023000             THRU 0115-GET-PARM-FROM-SYSIN-EXIT
+023100     END-IF.
+023200 0110-GET-PARM-EXIT.
+023300     EXIT.
+
+023500******************************************************************
+023600*    0115-GET-PARM-FROM-SYSIN                                   *
+023650*    STATUS "35" (DATASET NOT FOUND) JUST MEANS NO SYSIN CARD     *
+023660*    WAS SUPPLIED EITHER - THAT IS THE ORDINARY "NO PARM AT ALL" *
+023670*    CASE AND IS LEFT TO 0120-VALIDATE-PARM'S CLEARER "START      *
+023680*    VALUE MUST BE NUMERIC" MESSAGE. ANY OTHER NON-ZERO STATUS   *
+023690*    IS A GENUINE I/O FAILURE AND FAILS FAST LIKE THE PROGRAM'S   *
+023695*    OTHER FOUR FILE OPENS.                                      *
+023700******************************************************************
+023800 0115-GET-PARM-FROM-SYSIN.
+023900     OPEN INPUT SYSIN-CARD-FILE.
+024000     IF WS-SYSIN-STATUS NOT = "00"
+024020         IF WS-SYSIN-STATUS NOT = "35"
+024040             DISPLAY "COUNTDOWN - UNABLE TO OPEN SYSIN, STATUS="
+024060                     WS-SYSIN-STATUS
+024080             MOVE 20 TO WS-RC-CANDIDATE
+024090             PERFORM 9900-RAISE-RETURN-CODE
+024095                 THRU 9900-RAISE-RETURN-CODE-EXIT
+024098         END-IF
+024100         GO TO 0115-GET-PARM-FROM-SYSIN-EXIT
+024200     END-IF.
+024300     READ SYSIN-CARD-FILE
+024400         AT END
+024500             CONTINUE
+024600         NOT AT END
+024700             MOVE SYSIN-CARD-RECORD TO WS-PARM-DATA
+024800     END-READ.
+024900     CLOSE SYSIN-CARD-FILE.
+025000 0115-GET-PARM-FROM-SYSIN-EXIT.
+025100     EXIT.
+
+025300******************************************************************
+025400*    0120-VALIDATE-PARM                                         *
+025500*    REJECT A ZERO, NEGATIVE, OR NON-NUMERIC START VALUE WITH    *
+025600*    A CLEAR MESSAGE AND A NON-ZERO RETURN CODE. ALSO PICKS UP   *
+025650*    THE OPTIONAL 'F' (FORCE FRESH START) FLAG AND THE OPTIONAL  *
+025660*    WARNING-THRESHOLD OVERRIDES. THE MODE CHAR MUST BE FOUND    *
+025670*    FIRST SO THE 'F' AND THRESHOLD POSITIONS CAN BE SHIFTED TO  *
+025680*    MATCH, SINCE THE SHORTHAND FORM (NO MODE CHAR) MOVES EVERY  *
+025690*    FIELD AFTER THE START VALUE ONE BYTE EARLIER.               *
+025700******************************************************************
+025800 0120-VALIDATE-PARM.
+025900     IF WS-PARM-DATA(1:1) = 'D' OR 'U' OR 'B'
+026000         MOVE WS-PARM-DATA(1:1) TO WS-PARM-MODE-CHAR
+026100         MOVE WS-PARM-DATA(2:5) TO WS-PARM-VALUE-X
+026150         MOVE 7 TO WS-PARM-POS-F
+026160         MOVE 8 TO WS-PARM-POS-TH1
+026170         MOVE 13 TO WS-PARM-POS-TH2
+026200     ELSE
+026300         MOVE 'D' TO WS-PARM-MODE-CHAR
+026400         MOVE WS-PARM-DATA(1:5) TO WS-PARM-VALUE-X
+026450         MOVE 6 TO WS-PARM-POS-F
+026460         MOVE 7 TO WS-PARM-POS-TH1
+026470         MOVE 12 TO WS-PARM-POS-TH2
+026500     END-IF.
+026520     IF WS-PARM-DATA(WS-PARM-POS-F:1) = 'F'
+026540         SET FORCE-FRESH-START TO TRUE
+026560     END-IF.
+026580     MOVE WS-PARM-DATA(WS-PARM-POS-TH1:5)
+026582         TO WS-PARM-THRESHOLD-1-X.
+026590     MOVE WS-PARM-DATA(WS-PARM-POS-TH2:5)
+026591         TO WS-PARM-THRESHOLD-2-X.
+026592     PERFORM 0125-APPLY-THRESHOLD-OVRDS
+026594         THRU 0125-APPLY-THRESHOLD-OVRDS-EXIT.
+026700     IF WS-PARM-MODE-CHAR = 'B'
+026800         MOVE 'B' TO WS-RUN-MODE
+026900         GO TO 0120-VALIDATE-PARM-EXIT
+027000     END-IF.
+027010     IF WS-PARM-VALUE-X NOT NUMERIC
+027100         PERFORM 9800-INVALID-PARM THRU 9800-INVALID-PARM-EXIT
+027200         GO TO 0120-VALIDATE-PARM-EXIT
+027300     END-IF.
+027400     MOVE WS-PARM-VALUE-X TO WS-PARM-VALUE-N.
+027500     IF WS-PARM-VALUE-N = ZERO
+027600         PERFORM 9800-INVALID-PARM THRU 9800-INVALID-PARM-EXIT
+027700         GO TO 0120-VALIDATE-PARM-EXIT
+027800     END-IF.
+027900     MOVE WS-PARM-VALUE-N TO WS-START-VALUE.
+028000     MOVE WS-PARM-MODE-CHAR TO WS-RUN-MODE.
+028100 0120-VALIDATE-PARM-EXIT.
+028200     EXIT.
+
+028210******************************************************************
+028220*    0125-APPLY-THRESHOLD-OVRDS                                 *
+028230*    APPLY THE OPTIONAL WARNING-THRESHOLD OVERRIDE SUB-FIELDS.   *
+028240*    A BLANK SUB-FIELD OR A NUMERIC ZERO SILENTLY LEAVES THE     *
+028250*    COMPILED DEFAULT IN EFFECT (THE DOCUMENTED WAY TO SKIP AN   *
+028260*    OVERRIDE); A NON-BLANK SUB-FIELD THAT FAILS THE NUMERIC     *
+028270*    TEST IS A MISTYPED OVERRIDE, NOT A SKIPPED ONE, SO IT IS    *
+028280*    FLAGGED WITH A CONSOLE MESSAGE RATHER THAN DROPPED WITHOUT  *
+028290*    A TRACE, SO A MISTYPED OVERRIDE IS NEVER SILENTLY IGNORED.  *
+028310******************************************************************
+028320 0125-APPLY-THRESHOLD-OVRDS.
+028330     IF WS-PARM-THRESHOLD-1-X NOT = SPACES
+028340         IF WS-PARM-THRESHOLD-1-X NUMERIC
+028350             IF WS-PARM-THRESHOLD-1-X NOT = ZERO
+028360                 MOVE WS-PARM-THRESHOLD-1-X TO WS-THRESHOLD-1
+028370             END-IF
+028380         ELSE
+028390             DISPLAY "COUNTDOWN - THRESHOLD-1 OVERRIDE '"
+028400                     WS-PARM-THRESHOLD-1-X
+028410                     "' NOT NUMERIC - KEEPING DEFAULT"
+028420         END-IF
+028430     END-IF.
+028440     IF WS-PARM-THRESHOLD-2-X NOT = SPACES
+028450         IF WS-PARM-THRESHOLD-2-X NUMERIC
+028460             IF WS-PARM-THRESHOLD-2-X NOT = ZERO
+028470                 MOVE WS-PARM-THRESHOLD-2-X TO WS-THRESHOLD-2
+028480             END-IF
+028490         ELSE
+028500             DISPLAY "COUNTDOWN - THRESHOLD-2 OVERRIDE '"
+028510                     WS-PARM-THRESHOLD-2-X
+028520                     "' NOT NUMERIC - KEEPING DEFAULT"
+028530         END-IF
+028540     END-IF.
+028550 0125-APPLY-THRESHOLD-OVRDS-EXIT.
+028560     EXIT.
+
+028570******************************************************************
+028580*    0130-OPEN-FILES                                            *
+028590*    A RESTARTED RUN EXTENDS THE EXISTING AUDIT TRAIL INSTEAD    *
+028600*    OF TRUNCATING IT, SO THE PRE-ABEND TICKS AND THE ORIGINAL   *
+028610*    START TIMESTAMP STAY ON THE DATASET. 0140-CHECK-RESTART     *
+028620*    MUST RUN BEFORE THIS PARAGRAPH FOR RESTART-WAS-FOUND TO BE  *
+028680*    SET CORRECTLY. IF THE CHECKPOINT SURVIVED BUT THE AUDIT     *
+028682*    DATASET ITSELF DID NOT (E.G. IT WAS SCRATCHED BETWEEN       *
+028684*    RUNS), OPEN EXTEND FAILS, SO FALL BACK TO OPEN OUTPUT AND   *
+028686*    START A FRESH AUDIT TRAIL RATHER THAN ABENDING THE RESTART. *
+028700******************************************************************
+028710 0130-OPEN-FILES.
+028720     IF RESTART-WAS-FOUND
+028721         OPEN EXTEND AUDIT-OUT
+028722         IF WS-AUDIT-STATUS NOT = "00"
+028723             OPEN OUTPUT AUDIT-OUT
+028725         END-IF
+028726     ELSE
+028727         OPEN OUTPUT AUDIT-OUT
+028728     END-IF.
+028740     IF WS-AUDIT-STATUS NOT = "00"
+028750         DISPLAY "COUNTDOWN - UNABLE TO OPEN AUDIT-OUT, STATUS="
+028760                 WS-AUDIT-STATUS
+028765         MOVE 20 TO WS-RC-CANDIDATE
+028767         PERFORM 9900-RAISE-RETURN-CODE
+028768             THRU 9900-RAISE-RETURN-CODE-EXIT
+028780         SET PARM-IS-INVALID TO TRUE
+028790         GO TO 0130-OPEN-FILES-EXIT
+028795     END-IF.
+028796     SET AUDIT-OUT-IS-OPEN TO TRUE.
+028800     OPEN OUTPUT READY-OUT.
+028810     IF WS-READY-STATUS NOT = "00"
+028820         DISPLAY "COUNTDOWN - UNABLE TO OPEN READY-OUT, STATUS="
+028830                 WS-READY-STATUS
+028835         MOVE 20 TO WS-RC-CANDIDATE
+028837         PERFORM 9900-RAISE-RETURN-CODE
+028838             THRU 9900-RAISE-RETURN-CODE-EXIT
+028850         SET PARM-IS-INVALID TO TRUE
+028860         GO TO 0130-OPEN-FILES-EXIT
+028870     END-IF.
+028880     CLOSE READY-OUT.
+028900 0130-OPEN-FILES-EXIT.
+029000     EXIT.
+
+029200******************************************************************
+029300*    0140-CHECK-RESTART                                         *
+029400*    LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT ABENDED      *
+029500*    PARTWAY THROUGH, AND RESUME FROM THERE INSTEAD OF THE TOP.  *
+029510*    ON A MATCH, THE ORIGINAL RUN'S START DATE/TIME IS RESTORED  *
+029520*    FROM THE CHECKPOINT TOO, SO THE END-OF-RUN SUMMARY REPORTS  *
+029530*    THE TRUE SPAN FROM THE ORIGINAL START, NOT JUST THE TIME    *
+029540*    SPENT SINCE THE RESTART.                                    *
+029550*    A PARM/SYSIN CARD WITH 'F' IN POSITION 7 FORCES A FRESH     *
+029560*    START AND CLEARS ANY EXISTING CHECKPOINT, FOR THE CASE      *
+029570*    WHERE OPERATIONS HAS ALREADY DEALT WITH THE ABEND SOME      *
+029580*    OTHER WAY AND WANTS THE WHOLE GATE RE-RUN, NOT RESUMED.      *
+029600******************************************************************
+029700 0140-CHECK-RESTART.
+029800     MOVE WS-START-VALUE TO WS-COUNTER.
+029900     IF BATCH-DRIVER-MODE
+030000         GO TO 0140-CHECK-RESTART-EXIT
+030100     END-IF.
+030120     IF FORCE-FRESH-START
+030140         DISPLAY "COUNTDOWN - FRESH START REQUESTED - "
+030150                 "CLEARING ANY EXISTING CHECKPOINT"
+030160         OPEN OUTPUT CHECKPOINT-FILE
+030170         CLOSE CHECKPOINT-FILE
+030180         GO TO 0140-CHECK-RESTART-EXIT
+030190     END-IF.
+030200     OPEN INPUT CHECKPOINT-FILE.
+030300     IF WS-CHKPT-STATUS NOT = "00"
+030400         GO TO 0140-CHECK-RESTART-EXIT
+030500     END-IF.
+030600     READ CHECKPOINT-FILE
+030700         AT END
+030800             CONTINUE
+030900         NOT AT END
+031000             IF CD-CHKPT-MODE = WS-RUN-MODE
+031050                AND CD-CHKPT-START-VALUE = WS-START-VALUE
+031100                AND CD-CHKPT-COUNTER > ZERO
+031200                MOVE CD-CHKPT-COUNTER TO WS-COUNTER
+031210                MOVE CD-CHKPT-START-DATE TO WS-RUN-START-DATE
+031220                MOVE CD-CHKPT-START-TIME TO WS-RUN-START-TIME
+031300                SET RESTART-WAS-FOUND TO TRUE
+031350                DISPLAY "COUNTDOWN - RESTARTING AT "
+031400                        CD-CHKPT-COUNTER
+031600             END-IF
+031700     END-READ.
+031800     CLOSE CHECKPOINT-FILE.
+031900 0140-CHECK-RESTART-EXIT.
+032000     EXIT.
+
+032200******************************************************************
+032300*    0150-BUILD-TIMESTAMP                                       *
+032400*    BUILDS WS-TIMESTAMP FROM WS-TICK-DATE AND WS-TICK-TIME.     *
+032500******************************************************************
+032600 0150-BUILD-TIMESTAMP.
+032700     STRING WS-TICK-DATE  DELIMITED BY SIZE
+032800             "-"          DELIMITED BY SIZE
+032900             WS-TICK-TIME DELIMITED BY SIZE
+033000         INTO WS-TIMESTAMP.
+033100 0150-BUILD-TIMESTAMP-EXIT.
+033200     EXIT.
+
+033400******************************************************************
+033500*    0200-PRINT                                                 *
+033600*    ONE TICK OF THE COUNTDOWN - DISPLAY, AUDIT, THRESHOLD       *
+033700*    CHECK, CHECKPOINT, AND (AT ZERO) THE READY-FLAG DATASET.    *
+033800******************************************************************
+033900 0200-PRINT.
+034000     MOVE WS-COUNTER TO WS-DISPLAY-COUNTER.
+034100     DISPLAY "T-MINUS " WS-DISPLAY-COUNTER.
+034200     ACCEPT WS-TICK-DATE FROM DATE YYYYMMDD.
+034300     ACCEPT WS-TICK-TIME FROM TIME.
+034400     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+034500     PERFORM 0210-WRITE-AUDIT-TICK
+034550         THRU 0210-WRITE-AUDIT-TICK-EXIT.
+034600     PERFORM 0220-CHECK-THRESHOLD THRU 0220-CHECK-THRESHOLD-EXIT.
+034700     SUBTRACT 1 FROM WS-COUNTER.
+034750     IF NOT BATCH-DRIVER-MODE
+034800         PERFORM 0230-WRITE-CHECKPOINT
+034850             THRU 0230-WRITE-CHECKPOINT-EXIT
+034880     END-IF.
+034900     IF WS-COUNTER = ZERO
+035000         DISPLAY "GOOD JOB YOU CAN REALLY COUNT!"
+035100         PERFORM 0240-WRITE-READY-FLAG
+035150             THRU 0240-WRITE-READY-FLAG-EXIT
+035200     END-IF.
+035300     PERFORM 0250-WAIT-ONE-SECOND THRU 0250-WAIT-ONE-SECOND-EXIT.
+035400 0200-PRINT-EXIT.
+035500     EXIT.
+
+035700******************************************************************
+035800*    0210-WRITE-AUDIT-TICK                                      *
+035900******************************************************************
+036000 0210-WRITE-AUDIT-TICK.
+036100     MOVE SPACES TO CD-AUDIT-RECORD.
+036200     SET CD-AUDIT-IS-TICK TO TRUE.
+036300     MOVE WS-JOB-NAME TO CD-AUDIT-JOB-NAME.
+036400     MOVE WS-COUNTER TO CD-AUDIT-COUNTER.
+036500     MOVE WS-TIMESTAMP TO CD-AUDIT-TIMESTAMP.
+036600     WRITE CD-AUDIT-RECORD.
+036700 0210-WRITE-AUDIT-TICK-EXIT.
+036800     EXIT.
+
+037000******************************************************************
+037100*    0220-CHECK-THRESHOLD                                       *
+037200*    WARN THE CONSOLE WHEN THE COUNTER CROSSES A CONFIGURED      *
+037300*    INTERMEDIATE THRESHOLD, SO THE "DONE" MESSAGE ISN'T THE      *
+037400*    FIRST SIGNAL THE OPERATOR SEES.                             *
+037500******************************************************************
+037600 0220-CHECK-THRESHOLD.
+037650     IF WS-COUNTER = WS-THRESHOLD-1
+037700        AND NOT THRESHOLD-1-ALREADY-FIRED
+037800         DISPLAY "*** WARNING - GATE CLOSING IN "
+037850                 WS-DISPLAY-COUNTER " ***"
+038000         SET THRESHOLD-1-ALREADY-FIRED TO TRUE
+038100     END-IF.
+038150     IF WS-COUNTER = WS-THRESHOLD-2
+038180        AND NOT THRESHOLD-2-ALREADY-FIRED
+038200         DISPLAY "*** FINAL WARNING - GATE CLOSING IMMINENTLY ***"
+038400         SET THRESHOLD-2-ALREADY-FIRED TO TRUE
+038500     END-IF.
+038600 0220-CHECK-THRESHOLD-EXIT.
+038700     EXIT.
+
+038900******************************************************************
+039000*    0230-WRITE-CHECKPOINT                                      *
+039100*    REWRITE THE SMALL CHECKPOINT DATASET EVERY TICK SO A        *
+039200*    RESTART PICKS UP FROM HERE, NOT FROM THE TOP. NOT CALLED    *
+039250*    IN BATCH-DRIVER MODE - EACH GATE IS SHORT-LIVED AND          *
+039280*    INDEPENDENT, SO THERE IS NOTHING TO RESTART INTO.            *
+039300******************************************************************
+039400 0230-WRITE-CHECKPOINT.
+039450     OPEN OUTPUT CHECKPOINT-FILE.
+039460     IF WS-CHKPT-STATUS NOT = "00"
+039465         DISPLAY "COUNTDOWN - UNABLE TO OPEN CHKPTFIL, STATUS="
+039467                 WS-CHKPT-STATUS
+039470         MOVE 20 TO WS-RC-CANDIDATE
+039472         PERFORM 9900-RAISE-RETURN-CODE
+039474             THRU 9900-RAISE-RETURN-CODE-EXIT
+039476         GO TO 0230-WRITE-CHECKPOINT-EXIT
+039478     END-IF.
+039480     MOVE SPACES TO CD-CHECKPOINT-RECORD.
+039600     MOVE WS-RUN-MODE TO CD-CHKPT-MODE.
+039700     MOVE WS-START-VALUE TO CD-CHKPT-START-VALUE.
+039800     MOVE WS-COUNTER TO CD-CHKPT-COUNTER.
+039820     MOVE WS-RUN-START-DATE TO CD-CHKPT-START-DATE.
+039840     MOVE WS-RUN-START-TIME TO CD-CHKPT-START-TIME.
+039900     WRITE CD-CHECKPOINT-RECORD.
+040000     CLOSE CHECKPOINT-FILE.
+040100 0230-WRITE-CHECKPOINT-EXIT.
+040200     EXIT.
+
+040400******************************************************************
+040500*    0240-WRITE-READY-FLAG                                      *
+040600*    WRITTEN ONCE THE GATE REACHES ZERO SO THE NEXT STEP'S       *
+040700*    COND CHECK CAN CONFIRM THE GATE FINISHED CLEANLY. OPENED    *
+040750*    EXTEND (NOT OUTPUT) SO EACH GATE OF A BATCH-DRIVER RUN      *
+040780*    APPENDS ITS OWN RECORD INSTEAD OF ERASING THE ONES BEFORE   *
+040790*    IT - READY-OUT IS RESET ONCE PER RUN IN 0130-OPEN-FILES.    *
+040800******************************************************************
+040900 0240-WRITE-READY-FLAG.
+040920     OPEN EXTEND READY-OUT.
+040940     IF WS-READY-STATUS NOT = "00"
+040945         DISPLAY "COUNTDOWN - UNABLE TO OPEN READY-OUT, STATUS="
+040947                 WS-READY-STATUS
+040949         MOVE 20 TO WS-RC-CANDIDATE
+040950         PERFORM 9900-RAISE-RETURN-CODE
+040951             THRU 9900-RAISE-RETURN-CODE-EXIT
+040952         GO TO 0240-WRITE-READY-FLAG-EXIT
+040953     END-IF.
+040980     MOVE SPACES TO CD-READY-RECORD.
+041100     SET CD-READY-IS-SET TO TRUE.
+041200     MOVE WS-JOB-NAME TO CD-READY-JOB-NAME.
+041300     MOVE WS-TIMESTAMP TO CD-READY-TIMESTAMP.
+041400     WRITE CD-READY-RECORD.
+041500     CLOSE READY-OUT.
+041600 0240-WRITE-READY-FLAG-EXIT.
+041700     EXIT.
+
+041900******************************************************************
+042000*    0250-WAIT-ONE-SECOND                                       *
+042100*    A GENUINE WALL-CLOCK PAUSE BETWEEN TICKS, NOT JUST A LOOP   *
+042200*    ITERATION, SO THE COUNTDOWN CAN BE WATCHED ON THE CONSOLE.  *
+042300******************************************************************
+042400 0250-WAIT-ONE-SECOND.
+042500     CALL "C$SLEEP" USING WS-ONE-SECOND.
+042600 0250-WAIT-ONE-SECOND-EXIT.
+042700     EXIT.
+
+042900******************************************************************
+043000*    0300-STOP-RUN                                              *
+043100*    END-OF-RUN SUMMARY (START VALUE, START/END TIMESTAMPS, AND  *
+043200*    ELAPSED DURATION), THEN CLOSE UP AND STOP.                  *
+043300******************************************************************
+043400 0300-STOP-RUN.
+043500     ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD.
+043600     ACCEPT WS-RUN-END-TIME FROM TIME.
+043700     MOVE WS-RUN-END-DATE TO WS-TICK-DATE.
+043800     MOVE WS-RUN-END-TIME TO WS-TICK-TIME.
+043900     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+044000     MOVE WS-TIMESTAMP TO WS-END-TIMESTAMP.
+044100     IF PARM-IS-VALID AND NOT BATCH-DRIVER-MODE
+044150         PERFORM 0330-COMPUTE-ELAPSED
+044180             THRU 0330-COMPUTE-ELAPSED-EXIT
+044300         DISPLAY "COUNTDOWN SUMMARY ------------------------"
+044400         DISPLAY "  START VALUE     : " WS-START-VALUE
+044500         DISPLAY "  RUN STARTED     : " WS-START-TIMESTAMP
+044600         DISPLAY "  RUN ENDED       : " WS-END-TIMESTAMP
+044700         DISPLAY "  ELAPSED SECONDS : " WS-ELAPSED-SECONDS
+044800         PERFORM 0310-WRITE-SUMMARY-RECORD
+044900             THRU 0310-WRITE-SUMMARY-RECORD-EXIT
+045000     END-IF.
+045100     PERFORM 0320-CLOSE-FILES THRU 0320-CLOSE-FILES-EXIT.
+045200     MOVE WS-RETURN-CODE TO RETURN-CODE.
+045300     STOP RUN.
+045400 0300-STOP-RUN-EXIT.
+045500     EXIT.
+
+045700******************************************************************
+045800*    0310-WRITE-SUMMARY-RECORD                                  *
+045900******************************************************************
+046000 0310-WRITE-SUMMARY-RECORD.
+046100     MOVE SPACES TO CD-AUDIT-RECORD.
+046200     SET CD-AUDIT-IS-SUMMARY TO TRUE.
+046300     MOVE WS-JOB-NAME TO CD-AUDIT-JOB-NAME.
+046400     MOVE WS-START-VALUE TO CD-AUDIT-START-VALUE.
+046500     MOVE WS-START-TIMESTAMP TO CD-AUDIT-TIMESTAMP.
+046600     MOVE WS-END-TIMESTAMP TO CD-AUDIT-END-TIMESTAMP.
+046700     MOVE WS-ELAPSED-SECONDS TO CD-AUDIT-ELAPSED-SECS.
+046800     WRITE CD-AUDIT-RECORD.
+046900 0310-WRITE-SUMMARY-RECORD-EXIT.
+047000     EXIT.
+
+047200******************************************************************
+047300*    0320-CLOSE-FILES                                           *
+047350*    CLOSES ONLY WHAT 0130-OPEN-FILES ACTUALLY SUCCEEDED IN      *
+047360*    OPENING - AUDIT-OUT-IS-OPEN TRACKS THE OPEN ITSELF, NOT THE *
+047370*    OVERALL PARM VALIDITY, SO A LATER FAILURE (E.G. READY-OUT   *
+047380*    FAILING TO OPEN) STILL CLOSES AN AUDIT-OUT THAT OPENED FINE.*
+047400******************************************************************
+047500 0320-CLOSE-FILES.
+047600     IF AUDIT-OUT-IS-OPEN
+047700         CLOSE AUDIT-OUT
+047800     END-IF.
+047900 0320-CLOSE-FILES-EXIT.
+048000     EXIT.
+
+048200******************************************************************
+048300*    0330-COMPUTE-ELAPSED                                       *
+048400*    FULL DATE-AND-TIME ARITHMETIC, NOT JUST TIME-OF-DAY, SINCE  *
+048420*    A ONE-SECOND-PER-TICK GATE CAN NOW LEGITIMATELY RUN WELL     *
+048440*    PAST 24 HOURS - THE START/END DATES ARE EACH TURNED INTO A   *
+048460*    DAY NUMBER SO A SPAN OF ANY LENGTH, NOT JUST ONE MIDNIGHT     *
+048480*    CROSSING, COMES OUT RIGHT.                                   *
+048600******************************************************************
+048700 0330-COMPUTE-ELAPSED.
+048800     MOVE WS-RUN-START-TIME TO WS-TICK-TIME-HOLDER.
+048900     COMPUTE WS-START-SECS-OF-DAY =
+049000         (WS-TB-HH * 3600) + (WS-TB-MM * 60) + WS-TB-SS.
+049100     MOVE WS-RUN-END-TIME TO WS-TICK-TIME-HOLDER.
+049200     COMPUTE WS-END-SECS-OF-DAY =
+049300         (WS-TB-HH * 3600) + (WS-TB-MM * 60) + WS-TB-SS.
+049320     COMPUTE WS-START-DAY-NUM =
+049340         FUNCTION INTEGER-OF-DATE(WS-RUN-START-DATE).
+049360     COMPUTE WS-END-DAY-NUM =
+049380         FUNCTION INTEGER-OF-DATE(WS-RUN-END-DATE).
+049400     COMPUTE WS-ELAPSED-SECONDS =
+049420         ((WS-END-DAY-NUM - WS-START-DAY-NUM) * 86400)
+049440         + WS-END-SECS-OF-DAY - WS-START-SECS-OF-DAY.
+050100 0330-COMPUTE-ELAPSED-EXIT.
+050200     EXIT.
+
+050400******************************************************************
+050500*    0400-COUNT-UP-MODE                                         *
+050600*    ELAPSED-TIMER MODE - COUNTS UP FROM ZERO INSTEAD OF DOWN,    *
+050700*    FOR WATCHING HOW LONG A LONG-RUNNING STEP HAS BEEN GOING.    *
+050800******************************************************************
+050900 0400-COUNT-UP-MODE.
+051000     MOVE ZERO TO WS-ELAPSED-COUNTER.
+051100     DISPLAY "ELAPSED TIMER MODE - RUNNING UP TO " WS-START-VALUE
+051200             " SECONDS".
+051300     PERFORM 0410-COUNT-UP-PRINT THRU 0410-COUNT-UP-PRINT-EXIT
+051400         WS-START-VALUE TIMES.
+051500 0400-COUNT-UP-MODE-EXIT.
+051600     EXIT.
+
+051800******************************************************************
+051900*    0410-COUNT-UP-PRINT                                        *
+052000******************************************************************
+052100 0410-COUNT-UP-PRINT.
+052200     ADD 1 TO WS-ELAPSED-COUNTER.
+052300     MOVE WS-ELAPSED-COUNTER TO WS-DISPLAY-ELAPSED.
+052400     DISPLAY "ELAPSED SECONDS: " WS-DISPLAY-ELAPSED.
+052500     ACCEPT WS-TICK-DATE FROM DATE YYYYMMDD.
+052600     ACCEPT WS-TICK-TIME FROM TIME.
+052700     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+052800     MOVE SPACES TO CD-AUDIT-RECORD.
+052900     SET CD-AUDIT-IS-TICK TO TRUE.
+053000     MOVE WS-JOB-NAME TO CD-AUDIT-JOB-NAME.
+053100     MOVE WS-ELAPSED-COUNTER TO CD-AUDIT-COUNTER.
+053200     MOVE WS-TIMESTAMP TO CD-AUDIT-TIMESTAMP.
+053300     WRITE CD-AUDIT-RECORD.
+053400     PERFORM 0250-WAIT-ONE-SECOND THRU 0250-WAIT-ONE-SECOND-EXIT.
+053500 0410-COUNT-UP-PRINT-EXIT.
+053600     EXIT.
+
+053800******************************************************************
+053900*    0500-BATCH-DRIVER                                          *
+054000*    READS THE NIGHTLY GATE LIST FROM CTLFILE AND RUNS A         *
+054100*    0200-PRINT-STYLE COUNTDOWN FOR EACH JOB/LENGTH PAIR IN      *
+054200*    TURN.                                                      *
+054300******************************************************************
+054400 0500-BATCH-DRIVER.
+054500     OPEN INPUT CONTROL-FILE.
+054520     IF WS-CTL-STATUS NOT = "00"
+054530         DISPLAY "COUNTDOWN - UNABLE TO OPEN CTLFILE, STATUS="
+054535                 WS-CTL-STATUS
+054538         MOVE 20 TO WS-RC-CANDIDATE
+054539         PERFORM 9900-RAISE-RETURN-CODE
+054541             THRU 9900-RAISE-RETURN-CODE-EXIT
+054545         GO TO 0500-BATCH-DRIVER-EXIT
+054548     END-IF.
+054550     PERFORM 0510-READ-CONTROL-RECORD
+054580         THRU 0510-READ-CONTROL-RECORD-EXIT.
+054700     PERFORM 0520-RUN-BATCH-COUNTDOWN
+054750         THRU 0520-RUN-BATCH-COUNTDOWN-EXIT
+054800         UNTIL END-OF-CONTROL-FILE.
+054900     CLOSE CONTROL-FILE.
+055000 0500-BATCH-DRIVER-EXIT.
+055100     EXIT.
+
+055300******************************************************************
+055400*    0510-READ-CONTROL-RECORD                                   *
+055500******************************************************************
+055600 0510-READ-CONTROL-RECORD.
+055700     READ CONTROL-FILE
+055800         AT END
+055900             SET END-OF-CONTROL-FILE TO TRUE
+056000         NOT AT END
+056100             CONTINUE
+056200     END-READ.
+056300 0510-READ-CONTROL-RECORD-EXIT.
+056400     EXIT.
+
+056600******************************************************************
+056700*    0520-RUN-BATCH-COUNTDOWN                                   *
+056750*    RUNS ONE GATE FROM THE CONTROL FILE AND, SINCE 0300-STOP-   *
+056780*    RUN'S OVERALL SUMMARY DOES NOT FIRE FOR BATCH-DRIVER MODE,  *
+056790*    WRITES THIS GATE'S OWN START/END SUMMARY BEFORE MOVING ON.  *
+056800******************************************************************
+056900 0520-RUN-BATCH-COUNTDOWN.
+057000     MOVE CD-CTL-JOB-NAME TO WS-JOB-NAME.
+057100     MOVE CD-CTL-COUNT-LEN TO WS-START-VALUE.
+057200     MOVE WS-START-VALUE TO WS-COUNTER.
+057300     MOVE 'N' TO WS-THRESHOLD-1-SWITCH.
+057400     MOVE 'N' TO WS-THRESHOLD-2-SWITCH.
+057500     DISPLAY "BATCH DRIVER - STARTING GATE FOR JOB " WS-JOB-NAME.
+057520     ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD.
+057540     ACCEPT WS-RUN-START-TIME FROM TIME.
+057560     MOVE WS-RUN-START-DATE TO WS-TICK-DATE.
+057580     MOVE WS-RUN-START-TIME TO WS-TICK-TIME.
+057590     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+057595     MOVE WS-TIMESTAMP TO WS-START-TIMESTAMP.
+057600     IF WS-START-VALUE NUMERIC AND WS-START-VALUE > ZERO
+057700         PERFORM 0200-PRINT THRU 0200-PRINT-EXIT
+057800             WS-COUNTER TIMES
+057900     ELSE
+058000         DISPLAY "BATCH DRIVER - SKIPPING JOB " WS-JOB-NAME
+058100                 " - INVALID COUNTDOWN LENGTH"
+058120         MOVE ZERO TO WS-START-VALUE
+058150         MOVE 4 TO WS-RC-CANDIDATE
+058170         PERFORM 9900-RAISE-RETURN-CODE
+058180             THRU 9900-RAISE-RETURN-CODE-EXIT
+058200     END-IF.
+058220     ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD.
+058240     ACCEPT WS-RUN-END-TIME FROM TIME.
+058260     MOVE WS-RUN-END-DATE TO WS-TICK-DATE.
+058280     MOVE WS-RUN-END-TIME TO WS-TICK-TIME.
+058290     PERFORM 0150-BUILD-TIMESTAMP THRU 0150-BUILD-TIMESTAMP-EXIT.
+058295     MOVE WS-TIMESTAMP TO WS-END-TIMESTAMP.
+058297     PERFORM 0330-COMPUTE-ELAPSED THRU 0330-COMPUTE-ELAPSED-EXIT.
+058299     DISPLAY "BATCH DRIVER - GATE SUMMARY FOR JOB " WS-JOB-NAME.
+058300     DISPLAY "  START VALUE     : " WS-START-VALUE.
+058302     DISPLAY "  GATE STARTED    : " WS-START-TIMESTAMP.
+058304     DISPLAY "  GATE ENDED      : " WS-END-TIMESTAMP.
+058306     DISPLAY "  ELAPSED SECONDS : " WS-ELAPSED-SECONDS.
+058308     PERFORM 0310-WRITE-SUMMARY-RECORD
+058310         THRU 0310-WRITE-SUMMARY-RECORD-EXIT.
+058320     PERFORM 0510-READ-CONTROL-RECORD
+058350         THRU 0510-READ-CONTROL-RECORD-EXIT.
+058400 0520-RUN-BATCH-COUNTDOWN-EXIT.
+058500     EXIT.
+
+058700******************************************************************
+058800*    9800-INVALID-PARM                                          *
+058900*    BAD START VALUE ON THE PARM CARD - FAIL FAST WITH A CLEAR   *
+059000*    MESSAGE AND A NON-ZERO RETURN CODE.                        *
+059100******************************************************************
+059200 9800-INVALID-PARM.
+059300     DISPLAY "COUNTDOWN - INVALID PARAMETER - "
+059330             WS-PARM-DATA(1:20).
+059400     DISPLAY "COUNTDOWN - START VALUE MUST BE NUMERIC "
+059450             "AND GREATER THAN ZERO".
+059600     SET PARM-IS-INVALID TO TRUE.
+059650     MOVE 16 TO WS-RC-CANDIDATE.
+059680     PERFORM 9900-RAISE-RETURN-CODE
+059690         THRU 9900-RAISE-RETURN-CODE-EXIT.
+059800 9800-INVALID-PARM-EXIT.
+059900     EXIT.
+
+059950******************************************************************
+059960*    9900-RAISE-RETURN-CODE                                     *
+059970*    RAISES WS-RETURN-CODE TO WS-RC-CANDIDATE, BUT NEVER LOWERS  *
+059980*    IT, SO A LATER, LESS-SEVERE CONDITION (E.G. A SKIPPED       *
+059990*    CONTROL-FILE ENTRY) CAN NEVER MASK AN EARLIER, MORE-SEVERE  *
+059992*    ONE (E.G. A FILE-OPEN FAILURE) WITHIN THE SAME RUN.         *
+059994******************************************************************
+059996 9900-RAISE-RETURN-CODE.
+059998     IF WS-RC-CANDIDATE > WS-RETURN-CODE
+060000         MOVE WS-RC-CANDIDATE TO WS-RETURN-CODE
+060020     END-IF.
+060040 9900-RAISE-RETURN-CODE-EXIT.
+060060     EXIT.
+
+060100  END PROGRAM COUNTDOWN.
